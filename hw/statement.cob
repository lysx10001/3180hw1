@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+
+      * CSCI3180 Principles of Programming Languages
+      *
+      *--- Declaration ---
+      *
+      *I declare that the assignment here submitted is original except
+      *for source material explicitly acknowledged. I also acknowledge
+      *that I am aware of University policy and regulations on honesty
+      *in academic work, and of the disciplinary guidelines and
+      *procedures applicable to breaches of such policy and regulations,
+      *as contained in the website
+      *http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      *Assignment 1
+      *Name : Liu Yunzhi
+      *Student ID : 1155141571
+      *Email Addr : yzliu0@cse.cuhk.edu.hk
+
+      *STATEMENT IS A STANDALONE REPORT PROGRAM, RUN AFTER CENTRAL HAS
+      *FINISHED A SETTLEMENT CYCLE. IT REBUILDS ONE CUSTOMER'S ACTIVITY
+      *FOR A PERIOD FROM AN OPENING-BALANCE ARCHIVE (SEE THE MASTER-
+      *YYMMDD.TXT FILES CENTRAL WRITES EACH NIGHT) AND THE SORTED
+      *TRANSACTION STREAM, THEN SHOWS THE CLOSING BALANCE FROM THE
+      *CURRENT MASTER.TXT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-ARCHIVE ASSIGN TO DYNAMIC ST-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-M ASSIGN TO "master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-S ASSIGN TO "transSorted.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-ST ASSIGN TO "statement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FILE-ARCHIVE.
+       01 AR-ACCOUNT-RECORD.
+           02 AR-NAME        PIC A(20).
+           02 AR-ACCOUNT     PIC 9(16).
+           02 AR-PASSWORD    PIC 9(6).
+           02 AR-SIGN        PIC X.
+           02 AR-BALANCE     PIC 9(15).
+
+       FD FILE-M.
+       01 M-ACCOUNT-RECORD.
+           02 M-NAME        PIC A(20).
+           02 M-ACCOUNT     PIC 9(16).
+           02 M-PASSWORD    PIC 9(6).
+           02 M-SIGN        PIC X.
+           02 M-BALANCE     PIC 9(15).
+
+       FD FILE-S.
+       01 S-TRANS-RECORD.
+           02 S-ACCOUNT        PIC 9(16).
+           02 S-OPERATION      PIC A.
+           02 S-AMOUNT         PIC 9(7).
+           02 S-TIMESTAMP      PIC 9(5).
+
+       FD FILE-ST.
+       01 ST-HEADER-RECORD.
+           02 ST-H-PNAME    PIC X(6).
+           02 ST-H-NAME     PIC A(20).
+           02 ST-H-PACCT    PIC X(17).
+           02 ST-H-ACCT     PIC 9(16).
+           02 ST-H-POPEN    PIC X(18).
+           02 ST-H-SIGN     PIC X.
+           02 ST-H-BAL      PIC 9(15).
+       01 ST-DETAIL-RECORD.
+           02 ST-D-POP      PIC X(4).
+           02 ST-D-OP       PIC A.
+           02 ST-D-PAMT     PIC X(8).
+           02 ST-D-AMT      PIC 9(7).
+           02 ST-D-PTS      PIC X(11).
+           02 ST-D-TS       PIC 9(5).
+       01 ST-FOOTER-RECORD.
+           02 ST-F-PCLOSE   PIC X(18).
+           02 ST-F-SIGN     PIC X.
+           02 ST-F-BAL      PIC 9(15).
+       WORKING-STORAGE SECTION.
+       01 ST-ARCHIVE-FILENAME  PIC X(40).
+       01 ST-ACCOUNT           PIC 9(16).
+       01 ST-NAME              PIC A(20).
+       01 ST-OPEN-SIGN         PIC X.
+       01 ST-OPEN-BALANCE      PIC 9(15).
+       01 ST-CLOSE-SIGN        PIC X.
+       01 ST-CLOSE-BALANCE     PIC 9(15).
+       01 ST-FOUND-OPEN        PIC 9 VALUE 0.
+       01 ST-FOUND-CLOSE       PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       STATEMENT-MAIN-PARAGRAPH.
+           DISPLAY '=> ACCOUNT NUMBER'.
+           ACCEPT ST-ACCOUNT.
+           DISPLAY '=> OPENING-BALANCE ARCHIVE FILE'.
+           ACCEPT ST-ARCHIVE-FILENAME.
+           OPEN INPUT FILE-ARCHIVE.
+           GO TO ARCHIVE-SCAN-PARAGRAPH.
+
+       ARCHIVE-SCAN-PARAGRAPH.
+           READ FILE-ARCHIVE
+               AT END GO TO ARCHIVE-SCAN-END-PARAGRAPH
+               NOT AT END GO TO ARCHIVE-SCAN-CHECK-PARAGRAPH
+           END-READ.
+
+       ARCHIVE-SCAN-CHECK-PARAGRAPH.
+           IF ST-ACCOUNT = AR-ACCOUNT THEN
+               MOVE 1 TO ST-FOUND-OPEN
+               MOVE AR-NAME TO ST-NAME
+               MOVE AR-SIGN TO ST-OPEN-SIGN
+               MOVE AR-BALANCE TO ST-OPEN-BALANCE
+           END-IF.
+           GO TO ARCHIVE-SCAN-PARAGRAPH.
+
+       ARCHIVE-SCAN-END-PARAGRAPH.
+           CLOSE FILE-ARCHIVE.
+           IF ST-FOUND-OPEN = 0 THEN
+               DISPLAY '=> ACCOUNT NOT FOUND IN ARCHIVE FILE'
+               STOP RUN
+           END-IF.
+           OPEN INPUT FILE-M.
+           GO TO MASTER-SCAN-PARAGRAPH.
+
+       MASTER-SCAN-PARAGRAPH.
+           READ FILE-M
+               AT END GO TO MASTER-SCAN-END-PARAGRAPH
+               NOT AT END GO TO MASTER-SCAN-CHECK-PARAGRAPH
+           END-READ.
+
+       MASTER-SCAN-CHECK-PARAGRAPH.
+           IF ST-ACCOUNT = M-ACCOUNT THEN
+               MOVE 1 TO ST-FOUND-CLOSE
+               MOVE M-NAME TO ST-NAME
+               MOVE M-SIGN TO ST-CLOSE-SIGN
+               MOVE M-BALANCE TO ST-CLOSE-BALANCE
+           END-IF.
+           GO TO MASTER-SCAN-PARAGRAPH.
+
+       MASTER-SCAN-END-PARAGRAPH.
+           CLOSE FILE-M.
+           IF ST-FOUND-CLOSE = 0 THEN
+               DISPLAY '=> ACCOUNT NOT FOUND IN MASTER.TXT'
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FILE-ST.
+           MOVE 'NAME: ' TO ST-H-PNAME.
+           MOVE ST-NAME TO ST-H-NAME.
+           MOVE ' ACCOUNT NUMBER: ' TO ST-H-PACCT.
+           MOVE ST-ACCOUNT TO ST-H-ACCT.
+           MOVE ' OPENING BALANCE: ' TO ST-H-POPEN.
+           MOVE ST-OPEN-SIGN TO ST-H-SIGN.
+           MOVE ST-OPEN-BALANCE TO ST-H-BAL.
+           WRITE ST-HEADER-RECORD.
+           OPEN INPUT FILE-S.
+           GO TO TRANS-SCAN-PARAGRAPH.
+
+       TRANS-SCAN-PARAGRAPH.
+           READ FILE-S
+               AT END GO TO TRANS-SCAN-END-PARAGRAPH
+               NOT AT END GO TO TRANS-SCAN-CHECK-PARAGRAPH
+           END-READ.
+
+       TRANS-SCAN-CHECK-PARAGRAPH.
+           IF ST-ACCOUNT = S-ACCOUNT THEN
+               MOVE ' OP:' TO ST-D-POP
+               MOVE S-OPERATION TO ST-D-OP
+               MOVE ' AMOUNT:' TO ST-D-PAMT
+               MOVE S-AMOUNT TO ST-D-AMT
+               MOVE ' TIMESTAMP:' TO ST-D-PTS
+               MOVE S-TIMESTAMP TO ST-D-TS
+               WRITE ST-DETAIL-RECORD
+           END-IF.
+           GO TO TRANS-SCAN-PARAGRAPH.
+
+       TRANS-SCAN-END-PARAGRAPH.
+           CLOSE FILE-S.
+           MOVE ' CLOSING BALANCE: ' TO ST-F-PCLOSE.
+           MOVE ST-CLOSE-SIGN TO ST-F-SIGN.
+           MOVE ST-CLOSE-BALANCE TO ST-F-BAL.
+           WRITE ST-FOOTER-RECORD.
+           CLOSE FILE-ST.
+           STOP RUN.
