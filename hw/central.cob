@@ -25,18 +25,46 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OPTIONAL FILE-TS ASSIGN TO "transSorted713.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-ES ASSIGN TO "transSorted715.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-OT ASSIGN TO "transSortedOT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OPTIONAL FILE-S ASSIGN TO "transSorted.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FILE-M  ASSIGN TO "master.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OPTIONAL FILE-MU  ASSIGN TO "updatedMaster.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+      *PROMOTE-PARAGRAPH BUILDS TONIGHT'S MASTER HERE FIRST AND ONLY
+      *THEN RENAMES IT OVER THE LIVE MASTER.TXT, SO ATMS NEVER SEES A
+      *HALF-WRITTEN FILE AND A CRASH MID-PROMOTION LEAVES THE OLD
+      *MASTER.TXT UNTOUCHED.
+           SELECT OPTIONAL FILE-MNEW ASSIGN TO "master.new.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FILE-O ASSIGN TO "trans711.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FILE-T ASSIGN TO "trans713.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-E ASSIGN TO "trans715.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OPTIONAL FILE-NR ASSIGN TO "negReport.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-RC ASSIGN TO "reconciliation.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CKPT ASSIGN TO "checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-PWDREQ ASSIGN TO "pwdRequests.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-NEWACCT ASSIGN TO "newAccounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-BK ASSIGN TO DYNAMIC BK-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CONS-ONE ASSIGN TO "consumed711.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CONS-THREE ASSIGN TO "consumed713.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CONS-FIVE ASSIGN TO "consumed715.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OPTIONAL WORK ASSIGN TO WRK.
        DATA DIVISION.
        FILE SECTION.
@@ -69,6 +97,20 @@
            02 TS-AMOUNT         PIC 9(7).
            02 TS-TIMESTAMP      PIC 9(5).
 
+       FD FILE-ES.
+       01 ES-TRANS-RECORD.
+           02 ES-ACCOUNT        PIC 9(16).
+           02 ES-OPERATION      PIC A.
+           02 ES-AMOUNT         PIC 9(7).
+           02 ES-TIMESTAMP      PIC 9(5).
+
+       FD FILE-OT.
+       01 OT-TRANS-RECORD.
+           02 OT-ACCOUNT        PIC 9(16).
+           02 OT-OPERATION      PIC A.
+           02 OT-AMOUNT         PIC 9(7).
+           02 OT-TIMESTAMP      PIC 9(5).
+
        FD FILE-O.
        01 O-TRANS-RECORD.
            02 O-ACCOUNT     PIC 9(16).
@@ -83,6 +125,13 @@
            02 T-AMOUNT      PIC 9(7).
            02 T-TIMESTAMP   PIC 9(5).
 
+       FD FILE-E.
+       01 E-TRANS-RECORD.
+           02 E-ACCOUNT     PIC 9(16).
+           02 E-OPERATION   PIC A.
+           02 E-AMOUNT      PIC 9(7).
+           02 E-TIMESTAMP   PIC 9(5).
+
        FD FILE-MU.
        01 MU-ACCOUNT-RECORD.
            02 MU-NAME        PIC A(20).
@@ -90,6 +139,8 @@
            02 MU-PASSWORD    PIC 9(6).
            02 MU-SIGN        PIC X.
            02 MU-BALANCE     PIC 9(15).
+           02 MU-OD-LIMIT    PIC 9(15).
+           02 MU-DAILY-WD    PIC 9(15).
 
        FD FILE-M.
        01 M-ACCOUNT-RECORD.
@@ -98,6 +149,40 @@
            02 M-PASSWORD    PIC 9(6).
            02 M-SIGN        PIC X.
            02 M-BALANCE     PIC 9(15).
+           02 M-OD-LIMIT    PIC 9(15).
+           02 M-DAILY-WD    PIC 9(15).
+
+       FD FILE-MNEW.
+       01 MNEW-ACCOUNT-RECORD.
+           02 MNEW-NAME        PIC A(20).
+           02 MNEW-ACCOUNT     PIC 9(16).
+           02 MNEW-PASSWORD    PIC 9(6).
+           02 MNEW-SIGN        PIC X.
+           02 MNEW-BALANCE     PIC 9(15).
+           02 MNEW-OD-LIMIT    PIC 9(15).
+           02 MNEW-DAILY-WD    PIC 9(15).
+
+       FD FILE-BK.
+       01 BK-ACCOUNT-RECORD.
+           02 BK-NAME        PIC A(20).
+           02 BK-ACCOUNT     PIC 9(16).
+           02 BK-PASSWORD    PIC 9(6).
+           02 BK-SIGN        PIC X.
+           02 BK-BALANCE     PIC 9(15).
+           02 BK-OD-LIMIT    PIC 9(15).
+           02 BK-DAILY-WD    PIC 9(15).
+
+       FD FILE-CONS-ONE.
+       01 CONS-ONE-RECORD.
+           02 CONS-ONE-FLAG   PIC X.
+
+       FD FILE-CONS-THREE.
+       01 CONS-THREE-RECORD.
+           02 CONS-THREE-FLAG PIC X.
+
+       FD FILE-CONS-FIVE.
+       01 CONS-FIVE-RECORD.
+           02 CONS-FIVE-FLAG  PIC X.
 
        FD FILE-NR.
        01 NR-RECORD.
@@ -109,11 +194,45 @@
            02 NR-SIGN       PIC X .
            02 NR-BALANCE    PIC 9(15).
 
+       FD FILE-RC.
+       01 RC-RECORD.
+           02 RC-LABEL    PIC X(30).
+           02 RC-SIGN     PIC X.
+           02 RC-VALUE    PIC 9(15).
+
+       FD FILE-CKPT.
+       01 CKPT-RECORD.
+           02 CKPT-STATUS     PIC X.
+           02 CKPT-ACCOUNT    PIC 9(16).
+           02 CKPT-TOTAL-DEP  PIC S9(15).
+           02 CKPT-TOTAL-WD   PIC S9(15).
+           02 CKPT-NET        PIC S9(15).
+      *HOW MANY RECORDS HAVE ALREADY BEEN CONSUMED OUT OF
+      *NEWACCOUNTS.TXT THIS RUN, SO A CRASH PARTWAY THROUGH THAT LOOP
+      *RESUMES PAST THE REQUESTS ALREADY TURNED INTO ACCOUNTS INSTEAD
+      *OF RECREATING THEM.
+           02 CKPT-NEWACCT-COUNT PIC 9(8).
+
+       FD FILE-PWDREQ.
+       01 PWDREQ-RECORD.
+           02 PWDREQ-ACCOUNT     PIC 9(16).
+           02 PWDREQ-PASSWORD    PIC 9(6).
+           02 PWDREQ-TIMESTAMP   PIC 9(5).
+
+       FD FILE-NEWACCT.
+       01 NEWACCT-RECORD.
+           02 NEWACCT-NAME       PIC A(20).
+           02 NEWACCT-PASSWORD   PIC 9(6).
+
        WORKING-STORAGE SECTION.
            01 TS-FLAG   PIC 9 VALUE 0.
            01 OS-FLAG   PIC 9 VALUE 0.
            01 TS-CONS   PIC 9 VALUE 0.
            01 OS-CONS   PIC 9 VALUE 0.
+           01 OT-FLAG   PIC 9 VALUE 0.
+           01 ES-FLAG   PIC 9 VALUE 0.
+           01 OT-CONS   PIC 9 VALUE 0.
+           01 ES-CONS   PIC 9 VALUE 0.
            01 S-FLAG   PIC 9 VALUE 0.
            01 M-FLAG   PIC 9 VALUE 0.
            01 S-CONS   PIC 9 VALUE 0.
@@ -125,8 +244,77 @@
                02 BUF-PASSWORD    PIC 9(6).
                02 BUF-SIGN        PIC X.
                02 BUF-BALANCE     PIC 9(15).
+               02 BUF-OD-LIMIT    PIC 9(15).
+               02 BUF-DAILY-WD    PIC 9(15).
+           01 ARCHIVE-DATE  PIC 9(8).
+           01 BK-FILENAME   PIC X(40).
+           01 OPEN-SIGN       PIC X.
+           01 OPEN-BALANCE    PIC 9(15).
+           01 OPEN-SIGNED     PIC S9(15).
+           01 CLOSE-SIGNED    PIC S9(15).
+           01 TOTAL-DEPOSITS    PIC S9(15) VALUE 0.
+           01 TOTAL-WITHDRAWALS PIC S9(15) VALUE 0.
+           01 NET-CHANGE         PIC S9(15) VALUE 0.
+           01 EXPECTED-NET       PIC S9(15).
+           01 RECON-DIFF         PIC S9(15).
+           01 RESUME-FLAG        PIC X VALUE 'N'.
+           01 RESUME-ACCOUNT     PIC 9(16) VALUE 0.
+           01 PWDREQ-FOUND       PIC 9 VALUE 0.
+           01 NEW-PASSWORD-WS    PIC 9(6).
+           01 MAX-ACCOUNT-WS     PIC 9(16) VALUE 0.
+           01 NEWACCT-SKIP-COUNT PIC 9(8) VALUE 0.
+           01 NEWACCT-SKIP-IDX   PIC 9(8) VALUE 0.
+           01 MNEW-FILENAME-WS   PIC X(40) VALUE "master.new.txt".
+           01 M-FILENAME-WS      PIC X(40) VALUE "master.txt".
+           01 RENAME-STATUS-WS   PIC S9(9) COMP-5.
 
        PROCEDURE DIVISION.
+      *IF A PRIOR SETTLEMENT RUN WAS INTERRUPTED BEFORE IT COULD
+      *FINISH, ITS CHECKPOINT FILE IS STILL MARKED 'R'UNNING. SKIP
+      *STRAIGHT PAST THE SORT AND MERGE STAGES (TRANSSORTED.TXT IS
+      *ALREADY COMPLETE FROM BEFORE THE CRASH) AND PICK UP THE UPDATE
+      *LOOP AFTER THE LAST ACCOUNT IT COMMITTED TO UPDATEDMASTER.TXT.
+       CHECKPOINT-CHECK-PARAGRAPH.
+           OPEN INPUT FILE-CKPT.
+           READ FILE-CKPT
+               AT END MOVE 'N' TO RESUME-FLAG
+               NOT AT END GO TO CHECKPOINT-FOUND-PARAGRAPH
+           END-READ.
+           CLOSE FILE-CKPT.
+           GO TO SORT-PARAGRAPH.
+
+       CHECKPOINT-FOUND-PARAGRAPH.
+           CLOSE FILE-CKPT.
+           MOVE 'N' TO RESUME-FLAG.
+           IF CKPT-STATUS = 'R' THEN
+               MOVE 'Y' TO RESUME-FLAG
+               MOVE CKPT-ACCOUNT TO RESUME-ACCOUNT
+               MOVE CKPT-TOTAL-DEP TO TOTAL-DEPOSITS
+               MOVE CKPT-TOTAL-WD TO TOTAL-WITHDRAWALS
+               MOVE CKPT-NET TO NET-CHANGE
+           END-IF.
+           IF RESUME-FLAG = 'Y' THEN
+               GO TO BEFORE-UPDATE-PARAGRAPH
+           END-IF.
+      *'M' MEANS THE M/S MERGE LOOP HAD ALREADY WRITTEN EVERY ACCOUNT
+      *TO UPDATEDMASTER.TXT BEFORE THE CRASH, SO RESUME PAST IT RATHER
+      *THAN REPLAYING IT.
+           IF CKPT-STATUS = 'M' THEN
+               MOVE CKPT-TOTAL-DEP TO TOTAL-DEPOSITS
+               MOVE CKPT-TOTAL-WD TO TOTAL-WITHDRAWALS
+               MOVE CKPT-NET TO NET-CHANGE
+               MOVE CKPT-NEWACCT-COUNT TO NEWACCT-SKIP-COUNT
+               GO TO RECON-PARAGRAPH
+           END-IF.
+      *'N' MEANS NEWACCT-PARAGRAPH HAD ALREADY TURNED EVERY QUEUED
+      *REQUEST INTO A REAL ACCOUNT AND TRUNCATED NEWACCOUNTS.TXT BEFORE
+      *THE CRASH - RESUMING BACK INTO IT WOULD CREATE THOSE ACCOUNTS A
+      *SECOND TIME, SO SKIP STRAIGHT TO PROMOTE-PARAGRAPH.
+           IF CKPT-STATUS = 'N' THEN
+               GO TO PROMOTE-PARAGRAPH
+           END-IF.
+           GO TO SORT-PARAGRAPH.
+
        SORT-PARAGRAPH.
 
            SORT WORK ON ASCENDING KEY TS-ACCOUNT
@@ -137,18 +325,43 @@
                      ON ASCENDING KEY OS-TIMESTAMP
            USING FILE-O GIVING FILE-OS.
 
+           SORT WORK ON ASCENDING KEY ES-ACCOUNT
+                     ON ASCENDING KEY ES-TIMESTAMP
+           USING FILE-E GIVING FILE-ES.
+
+      *THE SORTS ABOVE HAVE FULLY CONSUMED TRANS711/713/715.TXT.
+      *MARK EACH ONE SO ATMS KNOWS IT IS SAFE TO TRUNCATE IT AT ITS
+      *NEXT STARTUP INSTEAD OF APPENDING TO IT.
+           OPEN OUTPUT FILE-CONS-ONE.
+           MOVE 'Y' TO CONS-ONE-FLAG.
+           WRITE CONS-ONE-RECORD.
+           CLOSE FILE-CONS-ONE.
+
+           OPEN OUTPUT FILE-CONS-THREE.
+           MOVE 'Y' TO CONS-THREE-FLAG.
+           WRITE CONS-THREE-RECORD.
+           CLOSE FILE-CONS-THREE.
+
+           OPEN OUTPUT FILE-CONS-FIVE.
+           MOVE 'Y' TO CONS-FIVE-FLAG.
+           WRITE CONS-FIVE-RECORD.
+           CLOSE FILE-CONS-FIVE.
+
        BEFORE-MERGE-PARAGRAPH.
            OPEN INPUT FILE-TS.
            OPEN INPUT FILE-OS.
-           OPEN OUTPUT FILE-S.
+           OPEN OUTPUT FILE-OT.
 
+      *FIRST STAGE: MERGE ATM 711 AND ATM 713 INTO AN INTERMEDIATE
+      *STREAM. THE SECOND STAGE BELOW FOLDS IN ATM 715 THE SAME WAY,
+      *SO ADDING A FOURTH ATM LATER IS JUST ONE MORE MERGE STAGE.
        MERGE-PARAGRAPH.
            IF TS-FLAG = 1 THEN
                IF OS-FLAG = 1 THEN
                    CLOSE FILE-TS
                    CLOSE FILE-OS
-                   CLOSE FILE-S
-                   GO TO BEFORE-UPDATE-PARAGRAPH
+                   CLOSE FILE-OT
+                   GO TO BEFORE-MERGE2-PARAGRAPH
                END-IF
            END-IF.
            IF TS-CONS = 0 THEN
@@ -163,42 +376,42 @@
            END-IF.
 
            IF TS-FLAG = 1 THEN
-               MOVE OS-TRANS-RECORD TO S-TRANS-RECORD
-               WRITE S-TRANS-RECORD
+               MOVE OS-TRANS-RECORD TO OT-TRANS-RECORD
+               WRITE OT-TRANS-RECORD
                MOVE 0 TO OS-CONS
                GO TO OS-READ-PARAGRAPH
            END-IF.
            IF OS-FLAG = 1 THEN
-               MOVE TS-TRANS-RECORD TO S-TRANS-RECORD
-               WRITE S-TRANS-RECORD
+               MOVE TS-TRANS-RECORD TO OT-TRANS-RECORD
+               WRITE OT-TRANS-RECORD
                MOVE 0 TO TS-CONS
                GO TO TS-READ-PARAGRAPH
            END-IF.
 
            IF OS-ACCOUNT < TS-ACCOUNT THEN
-               MOVE OS-TRANS-RECORD TO S-TRANS-RECORD
-               WRITE S-TRANS-RECORD
+               MOVE OS-TRANS-RECORD TO OT-TRANS-RECORD
+               WRITE OT-TRANS-RECORD
                MOVE 0 TO OS-CONS
                GO TO OS-READ-PARAGRAPH
            END-IF.
 
            IF OS-ACCOUNT > TS-ACCOUNT THEN
-               MOVE TS-TRANS-RECORD TO S-TRANS-RECORD
-               WRITE S-TRANS-RECORD
+               MOVE TS-TRANS-RECORD TO OT-TRANS-RECORD
+               WRITE OT-TRANS-RECORD
                MOVE 0 TO TS-CONS
                GO TO TS-READ-PARAGRAPH
            END-IF.
 
            IF OS-TIMESTAMP < TS-TIMESTAMP THEN
-               MOVE OS-TRANS-RECORD TO S-TRANS-RECORD
-               WRITE S-TRANS-RECORD
+               MOVE OS-TRANS-RECORD TO OT-TRANS-RECORD
+               WRITE OT-TRANS-RECORD
                MOVE 0 TO OS-CONS
                GO TO OS-READ-PARAGRAPH
            END-IF.
 
            IF OS-TIMESTAMP > TS-TIMESTAMP THEN
-               MOVE TS-TRANS-RECORD TO S-TRANS-RECORD
-               WRITE S-TRANS-RECORD
+               MOVE TS-TRANS-RECORD TO OT-TRANS-RECORD
+               WRITE OT-TRANS-RECORD
                MOVE 0 TO TS-CONS
                GO TO TS-READ-PARAGRAPH
            END-IF.
@@ -217,11 +430,99 @@
            END-READ.
            GO TO MERGE-PARAGRAPH.
 
+      *SECOND STAGE: MERGE THE STAGE-ONE STREAM (ATM 711 + ATM 713)
+      *WITH ATM 715 TO PRODUCE THE FINAL TRANSSORTED.TXT.
+       BEFORE-MERGE2-PARAGRAPH.
+           OPEN INPUT FILE-OT.
+           OPEN INPUT FILE-ES.
+           OPEN OUTPUT FILE-S.
+
+       MERGE2-PARAGRAPH.
+           IF OT-FLAG = 1 THEN
+               IF ES-FLAG = 1 THEN
+                   CLOSE FILE-OT
+                   CLOSE FILE-ES
+                   CLOSE FILE-S
+                   GO TO BEFORE-UPDATE-PARAGRAPH
+               END-IF
+           END-IF.
+           IF OT-CONS = 0 THEN
+               IF OT-FLAG = 0 THEN
+                   GO TO OT-READ-PARAGRAPH
+               END-IF
+           END-IF.
+           IF ES-CONS = 0 THEN
+               IF ES-FLAG = 0 THEN
+                   GO TO ES-READ-PARAGRAPH
+               END-IF
+           END-IF.
+
+           IF OT-FLAG = 1 THEN
+               MOVE ES-TRANS-RECORD TO S-TRANS-RECORD
+               WRITE S-TRANS-RECORD
+               MOVE 0 TO ES-CONS
+               GO TO ES-READ-PARAGRAPH
+           END-IF.
+           IF ES-FLAG = 1 THEN
+               MOVE OT-TRANS-RECORD TO S-TRANS-RECORD
+               WRITE S-TRANS-RECORD
+               MOVE 0 TO OT-CONS
+               GO TO OT-READ-PARAGRAPH
+           END-IF.
+
+           IF OT-ACCOUNT < ES-ACCOUNT THEN
+               MOVE OT-TRANS-RECORD TO S-TRANS-RECORD
+               WRITE S-TRANS-RECORD
+               MOVE 0 TO OT-CONS
+               GO TO OT-READ-PARAGRAPH
+           END-IF.
+
+           IF OT-ACCOUNT > ES-ACCOUNT THEN
+               MOVE ES-TRANS-RECORD TO S-TRANS-RECORD
+               WRITE S-TRANS-RECORD
+               MOVE 0 TO ES-CONS
+               GO TO ES-READ-PARAGRAPH
+           END-IF.
+
+           IF OT-TIMESTAMP < ES-TIMESTAMP THEN
+               MOVE OT-TRANS-RECORD TO S-TRANS-RECORD
+               WRITE S-TRANS-RECORD
+               MOVE 0 TO OT-CONS
+               GO TO OT-READ-PARAGRAPH
+           END-IF.
+
+           IF OT-TIMESTAMP > ES-TIMESTAMP THEN
+               MOVE ES-TRANS-RECORD TO S-TRANS-RECORD
+               WRITE S-TRANS-RECORD
+               MOVE 0 TO ES-CONS
+               GO TO ES-READ-PARAGRAPH
+           END-IF.
+
+       OT-READ-PARAGRAPH.
+           READ FILE-OT
+               AT END MOVE 1 TO OT-FLAG
+               NOT AT END MOVE 1 TO OT-CONS
+           END-READ.
+           GO TO MERGE2-PARAGRAPH.
+
+       ES-READ-PARAGRAPH.
+           READ FILE-ES
+               AT END MOVE 1 TO ES-FLAG
+               NOT AT END MOVE 1 TO ES-CONS
+           END-READ.
+           GO TO MERGE2-PARAGRAPH.
+
        BEFORE-UPDATE-PARAGRAPH.
            OPEN INPUT FILE-S.
            OPEN INPUT FILE-M.
-           OPEN OUTPUT FILE-MU.
-           OPEN OUTPUT FILE-NR.
+           IF RESUME-FLAG = 'Y' THEN
+               OPEN EXTEND FILE-MU
+               OPEN EXTEND FILE-NR
+           END-IF.
+           IF RESUME-FLAG NOT = 'Y' THEN
+               OPEN OUTPUT FILE-MU
+               OPEN OUTPUT FILE-NR
+           END-IF.
 
        UPDATE-PARAGRAPH.
            IF M-FLAG = 1 THEN
@@ -230,7 +531,20 @@
                    CLOSE FILE-M
                    CLOSE FILE-MU
                    CLOSE FILE-NR
-                   STOP RUN
+      *THE M/S MERGE LOOP HAS WRITTEN EVERY ACCOUNT TO UPDATEDMASTER.TXT.
+      *RECORD THAT SO A CRASH DURING RECON/NEWACCT/PROMOTE DOES NOT
+      *RESUME BACK INTO THIS LOOP AND REPLAY IT (HARMLESS FOR EXISTING
+      *ACCOUNTS, BUT NEWACCT-PARAGRAPH BELOW IS NOT SAFE TO REPLAY).
+                   MOVE 'M' TO CKPT-STATUS
+                   MOVE BUF-ACCOUNT TO CKPT-ACCOUNT
+                   MOVE TOTAL-DEPOSITS TO CKPT-TOTAL-DEP
+                   MOVE TOTAL-WITHDRAWALS TO CKPT-TOTAL-WD
+                   MOVE NET-CHANGE TO CKPT-NET
+                   MOVE 0 TO CKPT-NEWACCT-COUNT
+                   OPEN OUTPUT FILE-CKPT
+                   WRITE CKPT-RECORD
+                   CLOSE FILE-CKPT
+                   GO TO RECON-PARAGRAPH
                END-IF
            END-IF.
 
@@ -247,29 +561,20 @@
            END-IF.
 
            IF S-FLAG = 1 THEN
-               MOVE BUF-ACCOUNT-RECORD TO MU-ACCOUNT-RECORD
-               WRITE MU-ACCOUNT-RECORD
-               MOVE 0 TO M-CONS
-               IF BUF-SIGN = '-' THEN
-                   GO TO NEGREPORT-PARAGRAPH
-               END-IF
-               GO TO M-READ-PARAGRAPH
+               GO TO CLOSE-ACCOUNT-PARAGRAPH
            END-IF.
 
            IF BUF-ACCOUNT < S-ACCOUNT THEN
-               MOVE BUF-ACCOUNT-RECORD TO MU-ACCOUNT-RECORD
-               WRITE MU-ACCOUNT-RECORD
-               MOVE 0 TO M-CONS
-               IF BUF-SIGN = '-' THEN
-                   GO TO NEGREPORT-PARAGRAPH
-               END-IF
-               GO TO M-READ-PARAGRAPH
+               GO TO CLOSE-ACCOUNT-PARAGRAPH
            END-IF.
 
            IF BUF-ACCOUNT = S-ACCOUNT THEN
                IF S-OPERATION = 'D' THEN
                    IF BUF-SIGN = '+' THEN
                        COMPUTE BALANCE = BALANCE + S-AMOUNT
+                       IF BUF-ACCOUNT > RESUME-ACCOUNT THEN
+                           ADD S-AMOUNT TO TOTAL-DEPOSITS
+                       END-IF
                        MOVE 0 TO S-CONS
                        MOVE BALANCE TO BUF-BALANCE
                        GO TO S-READ-PARAGRAPH
@@ -282,6 +587,9 @@
                            COMPUTE BALANCE = S-AMOUNT - BALANCE
                            MOVE '+' TO BUF-SIGN
                        END-IF
+                       IF BUF-ACCOUNT > RESUME-ACCOUNT THEN
+                           ADD S-AMOUNT TO TOTAL-DEPOSITS
+                       END-IF
                        MOVE 0 TO S-CONS
                        MOVE BALANCE TO BUF-BALANCE
                        GO TO S-READ-PARAGRAPH
@@ -290,6 +598,9 @@
                IF S-OPERATION = 'W' THEN
                    IF BUF-SIGN = '-' THEN
                        COMPUTE BALANCE = BALANCE + S-AMOUNT
+                       IF BUF-ACCOUNT > RESUME-ACCOUNT THEN
+                           ADD S-AMOUNT TO TOTAL-WITHDRAWALS
+                       END-IF
                        MOVE 0 TO S-CONS
                        MOVE BALANCE TO BUF-BALANCE
                        GO TO S-READ-PARAGRAPH
@@ -305,6 +616,9 @@
                        IF BUF-BALANCE > S-AMOUNT THEN
                            COMPUTE BALANCE = BALANCE - S-AMOUNT
                        END-IF
+                       IF BUF-ACCOUNT > RESUME-ACCOUNT THEN
+                           ADD S-AMOUNT TO TOTAL-WITHDRAWALS
+                       END-IF
                        MOVE 0 TO S-CONS
                        MOVE BALANCE TO BUF-BALANCE
                        GO TO S-READ-PARAGRAPH
@@ -330,8 +644,82 @@
             MOVE 1 TO M-CONS.
             MOVE M-ACCOUNT-RECORD TO BUF-ACCOUNT-RECORD.
             MOVE BUF-BALANCE TO BALANCE.
+            MOVE BUF-SIGN TO OPEN-SIGN.
+            MOVE BUF-BALANCE TO OPEN-BALANCE.
             GO TO UPDATE-PARAGRAPH.
 
+      *ONE ACCOUNT'S UPDATE CYCLE IS DONE: WRITE IT TO UPDATEDMASTER,
+      *FOLD ITS BALANCE CHANGE INTO THE RUN'S CONTROL TOTAL (FOR
+      *RECON-PARAGRAPH), CHECKPOINT IT, AND ROUTE TO THE NEGATIVE
+      *REPORT IF IT IS OVER ITS OVERDRAFT LIMIT. AN ACCOUNT AT OR
+      *BELOW RESUME-ACCOUNT WAS ALREADY COMMITTED BY A RUN THAT
+      *CRASHED PARTWAY THROUGH, SO IT IS SKIPPED ENTIRELY HERE.
+       CLOSE-ACCOUNT-PARAGRAPH.
+           IF BUF-ACCOUNT NOT > RESUME-ACCOUNT THEN
+               MOVE 0 TO M-CONS
+               GO TO M-READ-PARAGRAPH
+           END-IF.
+           MOVE 0 TO PWDREQ-FOUND.
+           OPEN INPUT FILE-PWDREQ.
+           GO TO PWDREQ-SCAN-PARAGRAPH.
+
+      *A CUSTOMER MAY HAVE SUBMITTED A PASSWORD CHANGE FROM ANY ATM
+      *SINCE THE LAST SETTLEMENT RUN. REQUESTS ARE NOT TIMESTAMPED
+      *BY ACCOUNT, SO THE LAST MATCHING RECORD IN THE FILE WINS.
+       PWDREQ-SCAN-PARAGRAPH.
+           READ FILE-PWDREQ
+               AT END GO TO PWDREQ-SCAN-END-PARAGRAPH
+               NOT AT END GO TO PWDREQ-SCAN-CHECK-PARAGRAPH
+           END-READ.
+
+       PWDREQ-SCAN-CHECK-PARAGRAPH.
+           IF PWDREQ-ACCOUNT = BUF-ACCOUNT THEN
+               MOVE 1 TO PWDREQ-FOUND
+               MOVE PWDREQ-PASSWORD TO NEW-PASSWORD-WS
+           END-IF.
+           GO TO PWDREQ-SCAN-PARAGRAPH.
+
+       PWDREQ-SCAN-END-PARAGRAPH.
+           CLOSE FILE-PWDREQ.
+           IF PWDREQ-FOUND = 1 THEN
+               MOVE NEW-PASSWORD-WS TO BUF-PASSWORD
+           END-IF.
+      *THE DAY JUST SETTLED IS OVER, SO EVERY ACCOUNT'S DAILY
+      *WITHDRAWAL COUNTER (KEPT CURRENT BY ATMS'S OWN REWRITE-DAILY-
+      *PARAGRAPH DURING THE DAY) STARTS BACK AT ZERO FOR TOMORROW.
+           MOVE 0 TO BUF-DAILY-WD.
+           MOVE BUF-ACCOUNT-RECORD TO MU-ACCOUNT-RECORD.
+           WRITE MU-ACCOUNT-RECORD.
+           MOVE 0 TO M-CONS.
+           IF OPEN-SIGN = '+' THEN
+               COMPUTE OPEN-SIGNED = OPEN-BALANCE
+           END-IF.
+           IF OPEN-SIGN = '-' THEN
+               COMPUTE OPEN-SIGNED = 0 - OPEN-BALANCE
+           END-IF.
+           IF BUF-SIGN = '+' THEN
+               COMPUTE CLOSE-SIGNED = BUF-BALANCE
+           END-IF.
+           IF BUF-SIGN = '-' THEN
+               COMPUTE CLOSE-SIGNED = 0 - BUF-BALANCE
+           END-IF.
+           COMPUTE NET-CHANGE = NET-CHANGE + CLOSE-SIGNED - OPEN-SIGNED.
+           MOVE 'R' TO CKPT-STATUS.
+           MOVE BUF-ACCOUNT TO CKPT-ACCOUNT.
+           MOVE TOTAL-DEPOSITS TO CKPT-TOTAL-DEP.
+           MOVE TOTAL-WITHDRAWALS TO CKPT-TOTAL-WD.
+           MOVE NET-CHANGE TO CKPT-NET.
+           MOVE 0 TO CKPT-NEWACCT-COUNT.
+           OPEN OUTPUT FILE-CKPT.
+           WRITE CKPT-RECORD.
+           CLOSE FILE-CKPT.
+           IF BUF-SIGN = '-' THEN
+               IF BUF-BALANCE > BUF-OD-LIMIT THEN
+                   GO TO NEGREPORT-PARAGRAPH
+               END-IF
+           END-IF.
+           GO TO M-READ-PARAGRAPH.
+
        NEGREPORT-PARAGRAPH.
            MOVE 'Name: ' TO NR-PNAME
            MOVE BUF-NAME TO NR-NAME.
@@ -342,3 +730,219 @@
            MOVE BUF-BALANCE TO NR-BALANCE.
            WRITE NR-RECORD.
            GO TO M-READ-PARAGRAPH.
+
+      *WHOLE-SYSTEM CONTROL TOTALS: THE SUM OF EVERY DEPOSIT AND
+      *WITHDRAWAL POSTED THIS RUN MUST ACCOUNT FOR THE WHOLE RUN'S NET
+      *CHANGE IN BALANCES. ANY DIFFERENCE MEANS A TRANSACTION WAS
+      *APPLIED WITHOUT BEING COUNTED, OR VICE VERSA.
+       RECON-PARAGRAPH.
+           COMPUTE EXPECTED-NET = TOTAL-DEPOSITS - TOTAL-WITHDRAWALS.
+           COMPUTE RECON-DIFF = EXPECTED-NET - NET-CHANGE.
+           OPEN OUTPUT FILE-RC.
+           MOVE 'Total Deposits:' TO RC-LABEL.
+           MOVE '+' TO RC-SIGN.
+           MOVE TOTAL-DEPOSITS TO RC-VALUE.
+           WRITE RC-RECORD.
+           MOVE 'Total Withdrawals:' TO RC-LABEL.
+           MOVE '+' TO RC-SIGN.
+           MOVE TOTAL-WITHDRAWALS TO RC-VALUE.
+           WRITE RC-RECORD.
+           MOVE 'Net Balance Change:' TO RC-LABEL.
+           IF NET-CHANGE >= 0 THEN
+               MOVE '+' TO RC-SIGN
+               MOVE NET-CHANGE TO RC-VALUE
+           END-IF.
+           IF NET-CHANGE < 0 THEN
+               MOVE '-' TO RC-SIGN
+               COMPUTE RC-VALUE = 0 - NET-CHANGE
+           END-IF.
+           WRITE RC-RECORD.
+           MOVE 'Control Total Difference:' TO RC-LABEL.
+           IF RECON-DIFF >= 0 THEN
+               MOVE '+' TO RC-SIGN
+               MOVE RECON-DIFF TO RC-VALUE
+           END-IF.
+           IF RECON-DIFF < 0 THEN
+               MOVE '-' TO RC-SIGN
+               COMPUTE RC-VALUE = 0 - RECON-DIFF
+           END-IF.
+           WRITE RC-RECORD.
+           CLOSE FILE-RC.
+           GO TO NEWACCT-PARAGRAPH.
+
+      *ANY NEW-ACCOUNT REQUESTS QUEUED BY ATMS ARE NOT YET IN
+      *UPDATEDMASTER.TXT AT ALL, SO THEY NEVER WENT THROUGH THE M/S
+      *MERGE LOOP ABOVE. ASSIGN EACH ONE THE NEXT FREE ACCOUNT NUMBER
+      *(ONE PAST THE HIGHEST ACCOUNT ALREADY SETTLED THIS RUN) AND
+      *APPEND IT TO UPDATEDMASTER.TXT BEFORE PROMOTION.
+       NEWACCT-PARAGRAPH.
+           OPEN INPUT FILE-MU.
+           GO TO NEWACCT-MAXSCAN-PARAGRAPH.
+
+       NEWACCT-MAXSCAN-PARAGRAPH.
+           READ FILE-MU
+               AT END GO TO NEWACCT-MAXSCAN-END-PARAGRAPH
+               NOT AT END GO TO NEWACCT-MAXSCAN-CHECK-PARAGRAPH
+           END-READ.
+
+       NEWACCT-MAXSCAN-CHECK-PARAGRAPH.
+           IF MU-ACCOUNT > MAX-ACCOUNT-WS THEN
+               MOVE MU-ACCOUNT TO MAX-ACCOUNT-WS
+           END-IF.
+           GO TO NEWACCT-MAXSCAN-PARAGRAPH.
+
+       NEWACCT-MAXSCAN-END-PARAGRAPH.
+           CLOSE FILE-MU.
+           OPEN INPUT FILE-NEWACCT.
+           OPEN EXTEND FILE-MU.
+      *A CRASH PARTWAY THROUGH THIS LOOP ON AN EARLIER RUN MAY HAVE
+      *LEFT NEWACCT-SKIP-COUNT > 0 (RESTORED FROM CHECKPOINT.TXT) -
+      *DISCARD THAT MANY REQUESTS ALREADY TURNED INTO ACCOUNTS BEFORE
+      *RESUMING THE NORMAL READ/WRITE LOOP.
+           MOVE 0 TO NEWACCT-SKIP-IDX.
+           GO TO NEWACCT-SKIP-CHECK-PARAGRAPH.
+
+       NEWACCT-SKIP-CHECK-PARAGRAPH.
+           IF NEWACCT-SKIP-IDX >= NEWACCT-SKIP-COUNT THEN
+               GO TO NEWACCT-READ-PARAGRAPH
+           END-IF.
+           READ FILE-NEWACCT
+               AT END GO TO NEWACCT-END-PARAGRAPH
+               NOT AT END GO TO NEWACCT-SKIP-ADVANCE-PARAGRAPH
+           END-READ.
+
+       NEWACCT-SKIP-ADVANCE-PARAGRAPH.
+           ADD 1 TO NEWACCT-SKIP-IDX.
+           GO TO NEWACCT-SKIP-CHECK-PARAGRAPH.
+
+       NEWACCT-READ-PARAGRAPH.
+           READ FILE-NEWACCT
+               AT END GO TO NEWACCT-END-PARAGRAPH
+               NOT AT END GO TO NEWACCT-WRITE-PARAGRAPH
+           END-READ.
+
+       NEWACCT-WRITE-PARAGRAPH.
+           COMPUTE MAX-ACCOUNT-WS = MAX-ACCOUNT-WS + 1.
+           MOVE NEWACCT-NAME TO MU-NAME.
+           MOVE MAX-ACCOUNT-WS TO MU-ACCOUNT.
+           MOVE NEWACCT-PASSWORD TO MU-PASSWORD.
+           MOVE '+' TO MU-SIGN.
+      *NEW ACCOUNTS OPEN AT A ZERO BALANCE (REQ008) - ANY OPENING
+      *DEPOSIT THE CUSTOMER WANTS GOES THROUGH THE NORMAL D-TRANSACTION
+      *PATH ONCE THE ACCOUNT EXISTS, SO IT IS COUNTED BY RECON-
+      *PARAGRAPH'S CONTROL TOTALS LIKE EVERY OTHER DEPOSIT.
+           MOVE 0 TO MU-BALANCE.
+           MOVE 0 TO MU-OD-LIMIT.
+           MOVE 0 TO MU-DAILY-WD.
+           WRITE MU-ACCOUNT-RECORD.
+      *RECORD THAT THIS ONE REQUEST IS NOW SAFELY AN ACCOUNT, SO A
+      *CRASH BEFORE THE NEXT ONE DOES NOT REPLAY IT FROM THE TOP OF
+      *NEWACCOUNTS.TXT ON RESUME (CKPT-STATUS STAYS 'M').
+           ADD 1 TO NEWACCT-SKIP-COUNT.
+           MOVE NEWACCT-SKIP-COUNT TO CKPT-NEWACCT-COUNT.
+           OPEN OUTPUT FILE-CKPT.
+           WRITE CKPT-RECORD.
+           CLOSE FILE-CKPT.
+           GO TO NEWACCT-READ-PARAGRAPH.
+
+       NEWACCT-END-PARAGRAPH.
+           CLOSE FILE-NEWACCT.
+           CLOSE FILE-MU.
+      *EVERY QUEUED REQUEST HAS NOW BEEN TURNED INTO A REAL ACCOUNT,
+      *SO THE REQUEST FILE CAN BE EMPTIED OUT.
+           OPEN OUTPUT FILE-NEWACCT.
+           CLOSE FILE-NEWACCT.
+      *NEW ACCOUNTS ARE NOT SAFE TO CREATE TWICE, SO RECORD THAT THIS
+      *STEP IS DONE BEFORE MOVING ON - A CRASH DURING PROMOTE-PARAGRAPH
+      *MUST NOT COME BACK THROUGH NEWACCT-PARAGRAPH ON RESUME.
+           MOVE 'N' TO CKPT-STATUS.
+           MOVE 0 TO CKPT-NEWACCT-COUNT.
+           OPEN OUTPUT FILE-CKPT.
+           WRITE CKPT-RECORD.
+           CLOSE FILE-CKPT.
+           GO TO PROMOTE-PARAGRAPH.
+
+      *ARCHIVE THE CURRENT MASTER BEFORE IT IS OVERWRITTEN, THEN
+      *PROMOTE THE FRESHLY SETTLED UPDATEDMASTER INTO MASTER.TXT SO
+      *ATMS ALWAYS OPENS TONIGHT'S BALANCES WITHOUT A MANUAL COPY.
+       PROMOTE-PARAGRAPH.
+           ACCEPT ARCHIVE-DATE FROM DATE YYYYMMDD.
+           STRING 'master-' ARCHIVE-DATE '.txt' DELIMITED BY SIZE
+               INTO BK-FILENAME.
+           OPEN INPUT FILE-M.
+           OPEN OUTPUT FILE-BK.
+           GO TO ARCHIVE-READ-PARAGRAPH.
+
+       ARCHIVE-READ-PARAGRAPH.
+           READ FILE-M
+               AT END GO TO ARCHIVE-END-PARAGRAPH
+               NOT AT END GO TO ARCHIVE-WRITE-PARAGRAPH
+           END-READ.
+
+       ARCHIVE-WRITE-PARAGRAPH.
+           MOVE M-ACCOUNT-RECORD TO BK-ACCOUNT-RECORD.
+           WRITE BK-ACCOUNT-RECORD.
+           GO TO ARCHIVE-READ-PARAGRAPH.
+
+      *TONIGHT'S MASTER IS BUILT INTO MASTER.NEW.TXT, NOT STRAIGHT INTO
+      *MASTER.TXT - THE LIVE FILE STAYS WHOLE AND READABLE BY ATMS (AND
+      *BY A RE-ARCHIVE ON RESUME) UNTIL THE NEW ONE IS COMPLETE AND
+      *READY TO SWAP IN.
+       ARCHIVE-END-PARAGRAPH.
+           CLOSE FILE-M.
+           CLOSE FILE-BK.
+           OPEN INPUT FILE-MU.
+           OPEN OUTPUT FILE-MNEW.
+           GO TO PROMOTE-READ-PARAGRAPH.
+
+       PROMOTE-READ-PARAGRAPH.
+           READ FILE-MU
+               AT END GO TO PROMOTE-SWAP-PARAGRAPH
+               NOT AT END GO TO PROMOTE-WRITE-PARAGRAPH
+           END-READ.
+
+       PROMOTE-WRITE-PARAGRAPH.
+           MOVE MU-ACCOUNT-RECORD TO MNEW-ACCOUNT-RECORD.
+           WRITE MNEW-ACCOUNT-RECORD.
+           GO TO PROMOTE-READ-PARAGRAPH.
+
+      *MASTER.NEW.TXT IS NOW COMPLETE. RENAME IT OVER MASTER.TXT IN ONE
+      *OS-LEVEL STEP SO ATMS (OR A RESUMED RUN RE-ARCHIVING TODAY'S
+      *MASTER) NEVER OBSERVES A PARTIALLY-WRITTEN FILE: EITHER THE
+      *RENAME HAS NOT HAPPENED YET AND MASTER.TXT IS YESTERDAY'S
+      *COMPLETE FILE, OR IT HAS AND MASTER.TXT IS TONIGHT'S.
+       PROMOTE-SWAP-PARAGRAPH.
+           CLOSE FILE-MU.
+           CLOSE FILE-MNEW.
+           CALL "CBL_RENAME_FILE" USING MNEW-FILENAME-WS M-FILENAME-WS
+               RETURNING RENAME-STATUS-WS.
+      *IF THE RENAME ITSELF FAILED, MASTER.TXT IS STILL YESTERDAY'S
+      *FILE AND TONIGHT'S COMPLETE MASTER IS SITTING UNUSED IN
+      *MASTER.NEW.TXT - CKPT-STATUS IS STILL 'N' FROM NEWACCT-END-
+      *PARAGRAPH, SO DO NOT OVERWRITE IT WITH 'C'. STOP SO THE
+      *OPERATOR SEES IT AND A RERUN RETRIES THE SWAP.
+           IF RENAME-STATUS-WS NOT = 0 THEN
+               DISPLAY '=> MASTER.TXT PROMOTION FAILED - RENAME STATUS '
+                   RENAME-STATUS-WS
+               STOP RUN
+           END-IF.
+           GO TO PROMOTE-END-PARAGRAPH.
+
+       PROMOTE-END-PARAGRAPH.
+      *THE RUN REACHED THE END CLEANLY, SO THE CHECKPOINT NO LONGER
+      *APPLIES. MARK IT COMPLETE SO TOMORROW NIGHT'S RUN STARTS FRESH
+      *INSTEAD OF THINKING IT NEEDS TO RESUME.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE 0 TO CKPT-ACCOUNT.
+           MOVE 0 TO CKPT-TOTAL-DEP.
+           MOVE 0 TO CKPT-TOTAL-WD.
+           MOVE 0 TO CKPT-NET.
+           MOVE 0 TO CKPT-NEWACCT-COUNT.
+           OPEN OUTPUT FILE-CKPT.
+           WRITE CKPT-RECORD.
+           CLOSE FILE-CKPT.
+      *EVERY PENDING PASSWORD CHANGE HAS NOW BEEN APPLIED TO
+      *UPDATEDMASTER.TXT, SO THE REQUEST FILE CAN BE EMPTIED OUT.
+           OPEN OUTPUT FILE-PWDREQ.
+           CLOSE FILE-PWDREQ.
+           STOP RUN.
