@@ -25,6 +25,18 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OPTIONAL FILE-THREE ASSIGN TO "trans713.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-FIVE ASSIGN TO "trans715.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CONS-ONE ASSIGN TO "consumed711.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CONS-THREE ASSIGN TO "consumed713.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-CONS-FIVE ASSIGN TO "consumed715.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-PWDREQ ASSIGN TO "pwdRequests.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL FILE-NEWACCT ASSIGN TO "newAccounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FILE-MASTER  ASSIGN TO "../master.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -45,6 +57,36 @@
            02 CAMOUNT      PIC 9(7).
            02 CTIMESTAMP   PIC 9(5).
 
+       FD FILE-FIVE.
+       01 ETRANS-RECORD.
+           02 EACCOUNT     PIC 9(16).
+           02 EOPERATION   PIC A.
+           02 EAMOUNT      PIC 9(7).
+           02 ETIMESTAMP   PIC 9(5).
+
+       FD FILE-CONS-ONE.
+       01 CONS-ONE-RECORD.
+           02 CONS-ONE-FLAG   PIC X.
+
+       FD FILE-CONS-THREE.
+       01 CONS-THREE-RECORD.
+           02 CONS-THREE-FLAG PIC X.
+
+       FD FILE-CONS-FIVE.
+       01 CONS-FIVE-RECORD.
+           02 CONS-FIVE-FLAG  PIC X.
+
+       FD FILE-PWDREQ.
+       01 PWDREQ-RECORD.
+           02 PWDREQ-ACCOUNT     PIC 9(16).
+           02 PWDREQ-PASSWORD    PIC 9(6).
+           02 PWDREQ-TIMESTAMP   PIC 9(5).
+
+       FD FILE-NEWACCT.
+       01 NEWACCT-RECORD.
+           02 NEWACCT-NAME       PIC A(20).
+           02 NEWACCT-PASSWORD   PIC 9(6).
+
        FD FILE-MASTER.
        01 ACCOUNT-RECORD.
            02 MNAME        PIC A(20).
@@ -52,6 +94,8 @@
            02 MPASSWORD    PIC 9(6).
            02 M-SIGN       PIC X.
            02 MBALANCE     PIC 9(15).
+           02 M-OD-LIMIT   PIC 9(15).
+           02 M-DAILY-WD   PIC 9(15).
 
        WORKING-STORAGE SECTION.
        01 INPUT-ATM        PIC X.
@@ -64,6 +108,12 @@
        01 LOOP-TIMES       PIC 9 VALUE 0.
        01 TIME-STAMP       PIC 9(5) VALUE 00000.
        01 CHECK-ACCOUNT    PIC 9 VALUE 0.
+       01 CONS-FLAG-WS     PIC X VALUE 'N'.
+       01 MAX-WITHDRAWAL   PIC 9(15).
+       01 INPUT-NEWPASSWORD PIC 9(6).
+       01 NEWACCT-NAME-WS   PIC A(20).
+       01 DAILY-WD-LIMIT   PIC 9(15) VALUE 500000.
+       01 REMAINING-DAILY  PIC 9(15).
 
        01 CURRENT-ACCOUNT.
            02 NNAME        PIC A(20)   VALUE SPACE.
@@ -71,6 +121,8 @@
            02 NPASSWORD    PIC 9(6)    VALUE 0.
            02 N-SIGN       PIC X.
            02 NBALANCE     PIC 9(15).
+           02 N-OD-LIMIT   PIC 9(15).
+           02 N-DAILY-WD   PIC 9(15).
 
 
 
@@ -78,30 +130,124 @@
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
            IF LOOP-TIMES = 0 THEN
-               OPEN OUTPUT FILE-ONE
-               OPEN OUTPUT FILE-THREE
+      *ONLY TRUNCATE A MACHINE'S TRANSACTION FILE WHEN CENTRAL HAS
+      *MARKED IT CONSUMED. OTHERWISE APPEND, SO AN UNPROCESSED BATCH
+      *FROM A PRIOR SESSION OR A FAILED SETTLEMENT RUN IS NEVER LOST.
+               OPEN INPUT FILE-CONS-ONE
+               READ FILE-CONS-ONE
+                   AT END MOVE 'N' TO CONS-FLAG-WS
+                   NOT AT END MOVE CONS-ONE-FLAG TO CONS-FLAG-WS
+               END-READ
+               CLOSE FILE-CONS-ONE
+               IF CONS-FLAG-WS = 'Y' THEN
+                   OPEN OUTPUT FILE-ONE
+                   OPEN OUTPUT FILE-CONS-ONE
+                   MOVE 'N' TO CONS-ONE-FLAG
+                   WRITE CONS-ONE-RECORD
+                   CLOSE FILE-CONS-ONE
+               END-IF
+               IF CONS-FLAG-WS NOT = 'Y' THEN
+                   OPEN EXTEND FILE-ONE
+               END-IF
+
+               OPEN INPUT FILE-CONS-THREE
+               READ FILE-CONS-THREE
+                   AT END MOVE 'N' TO CONS-FLAG-WS
+                   NOT AT END MOVE CONS-THREE-FLAG TO CONS-FLAG-WS
+               END-READ
+               CLOSE FILE-CONS-THREE
+               IF CONS-FLAG-WS = 'Y' THEN
+                   OPEN OUTPUT FILE-THREE
+                   OPEN OUTPUT FILE-CONS-THREE
+                   MOVE 'N' TO CONS-THREE-FLAG
+                   WRITE CONS-THREE-RECORD
+                   CLOSE FILE-CONS-THREE
+               END-IF
+               IF CONS-FLAG-WS NOT = 'Y' THEN
+                   OPEN EXTEND FILE-THREE
+               END-IF
+
+               OPEN INPUT FILE-CONS-FIVE
+               READ FILE-CONS-FIVE
+                   AT END MOVE 'N' TO CONS-FLAG-WS
+                   NOT AT END MOVE CONS-FIVE-FLAG TO CONS-FLAG-WS
+               END-READ
+               CLOSE FILE-CONS-FIVE
+               IF CONS-FLAG-WS = 'Y' THEN
+                   OPEN OUTPUT FILE-FIVE
+                   OPEN OUTPUT FILE-CONS-FIVE
+                   MOVE 'N' TO CONS-FIVE-FLAG
+                   WRITE CONS-FIVE-RECORD
+                   CLOSE FILE-CONS-FIVE
+               END-IF
+               IF CONS-FLAG-WS NOT = 'Y' THEN
+                   OPEN EXTEND FILE-FIVE
+               END-IF
                DISPLAY '##########################################'
                DISPLAY '##       Gringotts Wizarding Bank       ##'
                DISPLAY '##               Welcome                ##'
                DISPLAY '##########################################'
                MOVE 1 TO LOOP-TIMES
            END-IF.
-           GO TO CHOOSE-ATM-PARAGRAPH.
+           GO TO WELCOME-MENU-PARAGRAPH.
 
            GO TO CHOOSE-OPERATION-PARAGRAPH.
 
            GO TO CONTINUE-PARAGRAPH.
            STOP RUN.
 
+      *A BRAND NEW CUSTOMER HAS NO ACCOUNT TO LOG INTO YET, SO THE
+      *ATM OFFERS ACCOUNT OPENING BEFORE ASKING WHICH ATM IS IN USE.
+       WELCOME-MENU-PARAGRAPH.
+           DISPLAY '=> PRESS E FOR EXISTING CUSTOMER'.
+           DISPLAY '=> PRESS N TO OPEN A NEW ACCOUNT'.
+           ACCEPT INPUT-OPERATION.
+           IF INPUT-OPERATION = 'E' THEN
+               GO TO CHOOSE-ATM-PARAGRAPH
+           END-IF.
+           IF INPUT-OPERATION NOT = 'E' THEN
+               IF INPUT-OPERATION = 'N' THEN
+                   GO TO NEW-ACCOUNT-PARAGRAPH
+               END-IF
+               IF INPUT-OPERATION NOT = 'N' THEN
+                   DISPLAY '=> INVALID INPUT'
+                   GO TO WELCOME-MENU-PARAGRAPH
+               END-IF
+           END-IF.
+
+      *A NEW ACCOUNT DOES NOT EXIST IN MASTER.TXT YET, SO IT CANNOT BE
+      *OPENED IMMEDIATELY - IT IS QUEUED HERE AND CENTRAL ASSIGNS THE
+      *ACCOUNT NUMBER AND CREATES THE RECORD DURING THE NEXT SETTLEMENT,
+      *OPENING AT A ZERO BALANCE. ANY MONEY THE CUSTOMER WANTS TO START
+      *WITH GOES IN THROUGH A REGULAR DEPOSIT ONCE THE ACCOUNT EXISTS,
+      *THE SAME AS EVERY OTHER DOLLAR THAT MOVES THROUGH AN ATM, SO IT
+      *IS COUNTED BY RECON-PARAGRAPH'S CONTROL TOTALS LIKE EVERYTHING
+      *ELSE.
+       NEW-ACCOUNT-PARAGRAPH.
+           DISPLAY '=> YOUR NAME'.
+           ACCEPT NEWACCT-NAME-WS.
+           DISPLAY '=> CHOOSE A PASSWORD'.
+           ACCEPT INPUT-PASSWORD.
+           OPEN EXTEND FILE-NEWACCT.
+           MOVE NEWACCT-NAME-WS TO NEWACCT-NAME.
+           MOVE INPUT-PASSWORD TO NEWACCT-PASSWORD.
+           WRITE NEWACCT-RECORD.
+           CLOSE FILE-NEWACCT.
+           DISPLAY '=> NEW ACCOUNT REQUEST SUBMITTED'.
+           GO TO MAIN-PARAGRAPH.
+
        CHOOSE-ATM-PARAGRAPH.
            DISPLAY '=> PLEASE CHOOSE THE ATM'.
            DISPLAY '=> PRESS 1 FOR ATM 711'.
            DISPLAY '=> PRESS 2 FOR ATM 713'.
+           DISPLAY '=> PRESS 3 FOR ATM 715'.
            ACCEPT INPUT-ATM.
            IF INPUT-ATM NOT = 1 THEN
                IF INPUT-ATM NOT = 2 THEN
-                   DISPLAY '=> INVALID INPUT'
-                   GO TO CHOOSE-ATM-PARAGRAPH
+                   IF INPUT-ATM NOT = 3 THEN
+                       DISPLAY '=> INVALID INPUT'
+                       GO TO CHOOSE-ATM-PARAGRAPH
+                   END-IF
                END-IF
            END-IF.
 
@@ -131,9 +277,11 @@
            IF INPUT-ACCOUNT = MACCOUNT THEN
                IF INPUT-PASSWORD = MPASSWORD THEN
                    IF M-SIGN = '-' THEN
-                       DISPLAY '=> NEGATIVE REMAINS TRANSACTION ABORT'
-                       CLOSE FILE-MASTER
-                       GO TO  MAIN-PARAGRAPH
+                       IF MBALANCE > M-OD-LIMIT THEN
+                           DISPLAY '=> OVERDRAFT LIMIT EXCEEDED ABORT'
+                           CLOSE FILE-MASTER
+                           GO TO  MAIN-PARAGRAPH
+                       END-IF
                    END-IF
                    MOVE ACCOUNT-RECORD TO CURRENT-ACCOUNT
                    GO TO CHOOSE-OPERATION-PARAGRAPH
@@ -151,6 +299,7 @@
            DISPLAY '=> PRESS D FOR DEPOSIT'.
            DISPLAY '=> PRESS W FOR WITHDRAWAL'.
            DISPLAY '=> PRESS T FOR TRANSFER'.
+           DISPLAY '=> PRESS P TO CHANGE PASSWORD'.
            ACCEPT INPUT-OPERATION.
 
            IF INPUT-OPERATION = 'D' THEN
@@ -165,8 +314,13 @@
                        GO TO TRANSFER-PARAGRAPH
                    END-IF
                    IF INPUT-OPERATION NOT = 'T' THEN
-                       DISPLAY '=> INVALID INPUT'
-                       GO TO CHOOSE-OPERATION-PARAGRAPH
+                       IF INPUT-OPERATION = 'P' THEN
+                           GO TO PASSWORD-CHANGE-PARAGRAPH
+                       END-IF
+                       IF INPUT-OPERATION NOT = 'P' THEN
+                           DISPLAY '=> INVALID INPUT'
+                           GO TO CHOOSE-OPERATION-PARAGRAPH
+                       END-IF
                    END-IF
                END-IF
            END-IF.
@@ -193,11 +347,26 @@
                DISPLAY '=> INVALID INPUT'
                GO TO WITHDRAWAL-PARAGRAPH
            END-IF.
+      *A WITHDRAWAL MAY DRAW THE ACCOUNT DOWN INTO ITS OVERDRAFT
+      *LIMIT, NOT JUST TO ZERO, SO THE CEILING IS THE BALANCE PLUS
+      *WHATEVER ROOM IS LEFT UNDER THE LIMIT.
+           IF N-SIGN = '+' THEN
+               COMPUTE MAX-WITHDRAWAL = NBALANCE + N-OD-LIMIT
+           END-IF.
+           IF N-SIGN = '-' THEN
+               COMPUTE MAX-WITHDRAWAL = N-OD-LIMIT - NBALANCE
+           END-IF.
            IF INPUT-AMOUNT > 0 THEN
-               IF INPUT-AMOUNT <= NBALANCE THEN
-                   GO TO WRITE-TRANSFER-PARAGRAPH
+               IF INPUT-AMOUNT <= MAX-WITHDRAWAL THEN
+                   COMPUTE REMAINING-DAILY = DAILY-WD-LIMIT - N-DAILY-WD
+                   IF INPUT-AMOUNT > REMAINING-DAILY THEN
+                       DISPLAY '=> DAILY WITHDRAWAL LIMIT EXCEEDED'
+                       GO TO WITHDRAWAL-PARAGRAPH
+                   END-IF
+                   ADD INPUT-AMOUNT TO N-DAILY-WD
+                   GO TO REWRITE-DAILY-PARAGRAPH
                END-IF
-               IF INPUT-AMOUNT > NBALANCE THEN
+               IF INPUT-AMOUNT > MAX-WITHDRAWAL THEN
                    DISPLAY '=> INSUFFICIENT BALANCE'
                    GO TO WITHDRAWAL-PARAGRAPH
                END-IF
@@ -253,18 +422,72 @@
                DISPLAY '=> INVALID INPUT'
                GO TO TRANSFER-AMOUNT-PARAGRAPH
            END-IF.
+           IF N-SIGN = '+' THEN
+               COMPUTE MAX-WITHDRAWAL = NBALANCE + N-OD-LIMIT
+           END-IF.
+           IF N-SIGN = '-' THEN
+               COMPUTE MAX-WITHDRAWAL = N-OD-LIMIT - NBALANCE
+           END-IF.
            IF INPUT-AMOUNT > 0 THEN
-               IF INPUT-AMOUNT <= NBALANCE THEN
-                   GO TO WRITE-TRANSFER-PARAGRAPH
+               IF INPUT-AMOUNT <= MAX-WITHDRAWAL THEN
+                   COMPUTE REMAINING-DAILY = DAILY-WD-LIMIT - N-DAILY-WD
+                   IF INPUT-AMOUNT > REMAINING-DAILY THEN
+                       DISPLAY '=> DAILY WITHDRAWAL LIMIT EXCEEDED'
+                       GO TO TRANSFER-AMOUNT-PARAGRAPH
+                   END-IF
+                   ADD INPUT-AMOUNT TO N-DAILY-WD
+                   GO TO REWRITE-DAILY-PARAGRAPH
                END-IF
-               IF INPUT-AMOUNT > NBALANCE THEN
+               IF INPUT-AMOUNT > MAX-WITHDRAWAL THEN
                    DISPLAY '=> INSUFFICIENT BALANCE'
                    GO TO TRANSFER-AMOUNT-PARAGRAPH
                END-IF
            END-IF.
 
+      *THE DAILY WITHDRAWAL COUNTER HAS TO SURVIVE ACROSS SEPARATE
+      *ATM SESSIONS ON THE SAME DAY, BUT THE BALANCE ITSELF ONLY
+      *CHANGES THROUGH CENTRAL'S NIGHTLY SETTLEMENT - SO THIS REWRITES
+      *JUST THAT ONE FIELD BACK INTO MASTER.TXT RIGHT AWAY INSTEAD OF
+      *WAITING FOR THE BATCH CYCLE.
+       REWRITE-DAILY-PARAGRAPH.
+           OPEN I-O FILE-MASTER.
+           GO TO REWRITE-DAILY-SCAN-PARAGRAPH.
+
+       REWRITE-DAILY-SCAN-PARAGRAPH.
+           READ FILE-MASTER NEXT RECORD
+               AT END GO TO REWRITE-DAILY-END-PARAGRAPH
+               NOT AT END GO TO REWRITE-DAILY-CHECK-PARAGRAPH
+           END-READ.
 
+       REWRITE-DAILY-CHECK-PARAGRAPH.
+           IF MACCOUNT = NACCOUNT THEN
+               MOVE N-DAILY-WD TO M-DAILY-WD
+               REWRITE ACCOUNT-RECORD
+               GO TO REWRITE-DAILY-END-PARAGRAPH
+           END-IF.
+           GO TO REWRITE-DAILY-SCAN-PARAGRAPH.
 
+       REWRITE-DAILY-END-PARAGRAPH.
+           CLOSE FILE-MASTER.
+           GO TO WRITE-TRANSFER-PARAGRAPH.
+
+
+
+      *A PASSWORD CHANGE DOES NOT TOUCH MASTER.TXT DIRECTLY - IT IS
+      *QUEUED HERE THE SAME WAY A DEPOSIT OR WITHDRAWAL IS, AND ONLY
+      *TAKES EFFECT ONCE CENTRAL APPLIES IT DURING THE NEXT SETTLEMENT.
+       PASSWORD-CHANGE-PARAGRAPH.
+           DISPLAY '=> NEW PASSWORD'.
+           ACCEPT INPUT-NEWPASSWORD.
+           OPEN EXTEND FILE-PWDREQ.
+           MOVE NACCOUNT TO PWDREQ-ACCOUNT.
+           MOVE INPUT-NEWPASSWORD TO PWDREQ-PASSWORD.
+           MOVE TIME-STAMP TO PWDREQ-TIMESTAMP.
+           WRITE PWDREQ-RECORD.
+           CLOSE FILE-PWDREQ.
+           COMPUTE TIME-STAMP = TIME-STAMP + 1.
+           DISPLAY '=> PASSWORD CHANGE REQUEST SUBMITTED'.
+           GO TO CONTINUE-PARAGRAPH.
 
        WRITE-TRANSFER-PARAGRAPH.
            IF INPUT-OPERATION NOT = 'T'
@@ -282,6 +505,13 @@
                    MOVE TIME-STAMP TO CTIMESTAMP
                    WRITE CTRANS-RECORD
                END-IF
+               IF INPUT-ATM = 3 THEN
+                   MOVE NACCOUNT TO EACCOUNT
+                   MOVE INPUT-OPERATION TO EOPERATION
+                   MOVE INPUT-AMOUNT TO EAMOUNT
+                   MOVE TIME-STAMP TO ETIMESTAMP
+                   WRITE ETRANS-RECORD
+               END-IF
            END-IF.
            IF INPUT-OPERATION = 'T'
                IF INPUT-ATM = 1 THEN
@@ -311,6 +541,20 @@
                    MOVE INPUT-AMOUNT TO CAMOUNT
                    MOVE TIME-STAMP TO CTIMESTAMP
                    WRITE CTRANS-RECORD
+               END-IF
+               IF INPUT-ATM = 3 THEN
+                   MOVE NACCOUNT TO EACCOUNT
+                   MOVE 'W' TO EOPERATION
+                   MOVE INPUT-AMOUNT TO EAMOUNT
+                   MOVE TIME-STAMP TO ETIMESTAMP
+                   WRITE ETRANS-RECORD
+                   COMPUTE TIME-STAMP = TIME-STAMP + 1
+
+                   MOVE INPUT-TARGET TO EACCOUNT
+                   MOVE 'D' TO EOPERATION
+                   MOVE INPUT-AMOUNT TO EAMOUNT
+                   MOVE TIME-STAMP TO ETIMESTAMP
+                   WRITE ETRANS-RECORD
                END-IF.
                COMPUTE TIME-STAMP = TIME-STAMP + 1.
 
@@ -330,3 +574,4 @@
            END-IF.
            CLOSE FILE-ONE.
            CLOSE FILE-THREE.
+           CLOSE FILE-FIVE.
